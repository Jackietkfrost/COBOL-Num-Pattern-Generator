@@ -1,301 +1,1002 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PATTCBL
-      ******************************
-      *AUTHOR:     JACKIE MARCANO  *
-      ******************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  MAIN-MENU-INPUT.
-           05  PATTERN-SELECTION   PIC 99.
-               88  PATTERN1    VALUE   1.
-               88  PATTERN2    VALUE   2.
-               88  PATTERN3    VALUE   3.
-               88  PATTERN4    VALUE   4.
-               88  PATTERN5    VALUE   5.
-               88  PATTERN6    VALUE   6.
-               88  PATTERN7    VALUE   7.
-               88  PATTERN8    VALUE   8.
-               88  PATTERN9    VALUE   9.
-               88  EXITPROG    VALUE   10.
-           05  USR-SIZE            PIC 9.
-        
-       01 HALF-USR-SIZE    PIC 9.
-       01  VARIATION1       PIC 9.
-       01  DUMMY           PIC X.
-       01  USR-CONT        PIC XXX.
-       01  COUNTER1        PIC 99.
-       01  COUNTER2        PIC 99.
-       01  BIN-CHANGER     PIC 9.
-       01  CTR2-OUT        PIC 9.
-       
-      ******************************************************************
-       SCREEN SECTION.
-
-       01 MAIN-MENU
-           BLANK SCREEN.
-           05 LINE 3  COLUMN 25 VALUE "************************".           
-           05 LINE 4  COLUMN 25 VALUE "*   PATTERN GENERATOR  *".           
-           05 LINE 5  COLUMN 25 VALUE "*         BY    	   	  *".           
-           05 LINE 6  COLUMN 25 VALUE "* ALEK MARCANO MORALES *".           
-           05 LINE 7  COLUMN 25 VALUE "************************".          
-           05 LINE 9  COLUMN 23 VALUE "SELECT A PATTERN BETWEEN (1-9)".
-           05 LINE 3  COLUMN 60 VALUE "PATTERNS:".
-           05 LINE 4  COLUMN 60 VALUE "1.DESCENDING".
-           05 LINE 5  COLUMN 60 VALUE "2.DOUBLES DESCENDING".
-           05 LINE 6  COLUMN 60 VALUE "3.INVERTED SUB ASCENDING".
-           05 LINE 7  COLUMN 60 VALUE "4.INVERTED DESCENDING".
-           05 LINE 8  COLUMN 60 VALUE "5.ASCENDING".
-           05 LINE 9  COLUMN 60 VALUE "6.COUNT DOWN COUNT UP".
-           05 LINE 10 COLUMN 60 VALUE "7.PUSHED DESCENDING".
-           05 LINE 11 COLUMN 60 VALUE "8.BINARY DESCENDING".
-           05 LINE 12 COLUMN 60 VALUE "9.ARRAY LIST".     
-           05 LINE 10 COLUMN 30    VALUE "TO EXIT ENTER 10".         
-           05 LINE 11 COLUMN 35    PIC ZZ USING PATTERN-SELECTION.          
-           05 LINE 12 COLUMN 25    VALUE "PRESS TAB TO CONTINUE".           
-           05 LINE 14 COLUMN 22    VALUE
-           "ENTER THE SIZE FOR PATTERN (1-9)".
-           05 LINE 15 COLUMN 35    PIC Z USING USR-SIZE.
-           
-      ******************************************************************
-
-       01 PATTERN-DISPLAY
-           BLANK SCREEN.
-           05 LINE 1 COLUMN 25 VALUE
-           "WOULD YOU LIKE TO DO ANOTHER SIZE?".
-           05 LINE 1 COLUMN 60 USING USR-CONT PIC XXX.           
-           05 LINE 2 COLUMN 25 VALUE
-           "IF ANSWER YES, PRESS TAB TO ENTER SIZE. (1-9)".
-           05 LINE 3 COLUMN 25 USING USR-SIZE PIC 9.          
-           05 LINE 4 COLUMN 1.
-
-       01 ERROR-SCREEN
-           BLANK SCREEN.
-           05 LINE 5 COLUMN 10 VALUE
-           "VALUE INCORRECT. PLEASE CHOOSE BETWEEN 1 TO 10.".
-           05 LINE 6 COLUMN 10 USING DUMMY.
-           
-       PROCEDURE DIVISION.
-
-       100-MAIN.
-           PERFORM UNTIL PATTERN-SELECTION = 10
-               MOVE ZERO TO PATTERN-SELECTION
-               MOVE ZERO TO USR-SIZE
-               MOVE SPACE TO USR-CONT
-               DISPLAY MAIN-MENU
-               ACCEPT MAIN-MENU
-               EVALUATE TRUE   
-                   WHEN PATTERN1
-                       PERFORM 200-DOWN-ASCENDING-PATTERN
-                   WHEN PATTERN2
-                       PERFORM 300-DBL-ASCENDING-PATTERN
-                   WHEN PATTERN3
-                        PERFORM 400-RVRS-DESCENDING-PATTERN
-                   WHEN PATTERN4
-                        PERFORM 500-RVRS-ASCENDING-PATTERN
-                   WHEN PATTERN5
-                         PERFORM 600-DESCENDING-PATTERN
-                   WHEN PATTERN6
-                        PERFORM 700-ZIGZAG-PATTERN
-                   WHEN PATTERN7
-                        PERFORM 800-PUSHED-ASCENDING-PATTERN
-                   WHEN PATTERN8
-                        PERFORM 900-BINARY-ASCENDING-PATTERN
-                   WHEN PATTERN9
-                        PERFORM 1000-INDEX-LIST
-                   WHEN EXITPROG
-                        STOP RUN    
-                   WHEN OTHER
-                       DISPLAY ERROR-SCREEN
-                       ACCEPT ERROR-SCREEN
-               END-EVALUATE
-           END-PERFORM
-           STOP RUN.
-
-       200-DOWN-ASCENDING-PATTERN.
-           PERFORM UNTIL USR-CONT = "NO "
-               MOVE SPACE TO USR-CONT
-               DISPLAY PATTERN-DISPLAY
-
-               PERFORM VARYING COUNTER1 FROM 1 BY 1
-                 UNTIL COUNTER1 GREATER THAN  USR-SIZE
-                   PERFORM VARYING COUNTER2 FROM 1 BY 1
-                     UNTIL COUNTER2 GREATER THAN COUNTER1
-                       MOVE COUNTER2 TO CTR2-OUT
-                       DISPLAY CTR2-OUT, " ", WITH NO ADVANCING
-                   END-PERFORM
-                   DISPLAY SPACE
-               END-PERFORM
-
-               ACCEPT PATTERN-DISPLAY
-           END-PERFORM.
-       300-DBL-ASCENDING-PATTERN.
-           PERFORM UNTIL USR-CONT = "NO "
-               MOVE SPACE TO USR-CONT
-               DISPLAY PATTERN-DISPLAY
-
-               PERFORM VARYING COUNTER1 FROM 1 BY 1
-                 UNTIL COUNTER1 GREATER THAN  USR-SIZE
-                   PERFORM VARYING COUNTER2 FROM 1 BY 1
-                     UNTIL COUNTER2 GREATER THAN COUNTER1
-                       MOVE COUNTER1 TO CTR2-OUT
-                       DISPLAY CTR2-OUT, " ", WITH NO ADVANCING
-                   END-PERFORM
-                   DISPLAY SPACE
-               END-PERFORM
-
-               ACCEPT PATTERN-DISPLAY
-           END-PERFORM.
-
-       400-RVRS-DESCENDING-PATTERN.
-           PERFORM UNTIL USR-CONT = "NO "
-               MOVE SPACE TO USR-CONT
-               DISPLAY PATTERN-DISPLAY
-
-               PERFORM VARYING COUNTER1 FROM USR-SIZE BY -1
-                 UNTIL COUNTER1 LESS THAN 1
-                   PERFORM VARYING COUNTER2 FROM COUNTER1 BY -1
-                     UNTIL COUNTER2 LESS THAN 1
-                       MOVE COUNTER2 TO CTR2-OUT
-                       DISPLAY CTR2-OUT, " ", WITH NO ADVANCING
-                   END-PERFORM
-                   DISPLAY SPACE              
-               END-PERFORM
-
-               ACCEPT PATTERN-DISPLAY
-           END-PERFORM.
-
-       500-RVRS-ASCENDING-PATTERN.
-           PERFORM UNTIL USR-CONT = "NO "
-               MOVE SPACE TO USR-CONT
-               DISPLAY PATTERN-DISPLAY
-
-               PERFORM VARYING COUNTER1 FROM USR-SIZE BY -1
-                 UNTIL COUNTER1 LESS THAN  1
-                   PERFORM VARYING COUNTER2 FROM USR-SIZE BY -1
-                     UNTIL COUNTER2 LESS THAN COUNTER1
-                       MOVE COUNTER2 TO CTR2-OUT
-                          DISPLAY CTR2-OUT, " ", WITH NO ADVANCING
-                   END-PERFORM
-                   DISPLAY SPACE
-               END-PERFORM
-
-               ACCEPT PATTERN-DISPLAY
-           END-PERFORM.
-
-       600-DESCENDING-PATTERN.
-           PERFORM UNTIL USR-CONT = "NO "
-               MOVE SPACE TO USR-CONT
-               DISPLAY PATTERN-DISPLAY
-
-               PERFORM VARYING COUNTER1 FROM USR-SIZE BY -1
-                 UNTIL COUNTER1 LESS THAN 1
-                   PERFORM VARYING COUNTER2 FROM 1 BY 1
-                     UNTIL COUNTER2 GREATER THAN COUNTER1
-                       MOVE COUNTER2 TO CTR2-OUT
-                       DISPLAY CTR2-OUT, " ", WITH NO ADVANCING
-                   END-PERFORM
-                   DISPLAY SPACE               
-               END-PERFORM
-
-               ACCEPT PATTERN-DISPLAY
-           END-PERFORM.
-
-       700-ZIGZAG-PATTERN.
-           COMPUTE HALF-USR-SIZE ROUNDED = USR-SIZE/2
-           MOVE HALF-USR-SIZE TO VARIATION1
-           PERFORM UNTIL USR-CONT = "NO "
-               MOVE SPACE TO USR-CONT
-               DISPLAY PATTERN-DISPLAY
-
-               PERFORM VARYING COUNTER1 FROM 1 BY 1
-               UNTIL COUNTER1 GREATER THAN HALF-USR-SIZE
-                   PERFORM VARYING COUNTER2 FROM 1 BY 1
-                   UNTIL COUNTER2 GREATER THAN VARIATION1
-                       MOVE COUNTER2 TO CTR2-OUT
-                       DISPLAY CTR2-OUT, " ", WITH NO ADVANCING
-                   END-PERFORM
-                SUBTRACT 1 FROM VARIATION1
-               DISPLAY SPACE
-
-               IF COUNTER1 EQUALS HALF-USR-SIZE
-                   MOVE 2 TO VARIATION1
-                   PERFORM VARYING COUNTER1 FROM HALF-USR-SIZE BY 1
-                     UNTIL COUNTER1 EQUAL TO USR-SIZE
-                       PERFORM VARYING COUNTER2 FROM 1 BY 1
-                         UNTIL COUNTER2 GREATER THAN VARIATION1
-                           MOVE COUNTER2 TO CTR2-OUT
-                           DISPLAY CTR2-OUT, " ", WITH NO ADVANCING
-                       END-PERFORM
-                           ADD 1 TO VARIATION1
-                   DISPLAY SPACE
-                   END-PERFORM
-               END-IF
-               END-PERFORM
-
-               ACCEPT PATTERN-DISPLAY
-           END-PERFORM.
-
-       800-PUSHED-ASCENDING-PATTERN.
-           PERFORM UNTIL USR-CONT = "NO "
-               MOVE SPACE TO USR-CONT
-               DISPLAY PATTERN-DISPLAY
-
-               PERFORM VARYING COUNTER1 FROM 1 BY 1
-                 UNTIL COUNTER1 GREATER THAN  USR-SIZE
-                   PERFORM VARYING COUNTER2 FROM COUNTER1 BY -1
-                     UNTIL COUNTER2 LESS THAN 1
-                       MOVE COUNTER2 TO CTR2-OUT
-                       DISPLAY CTR2-OUT, " ", WITH NO ADVANCING
-                   END-PERFORM
-               DISPLAY SPACE        
-               END-PERFORM
-
-               ACCEPT PATTERN-DISPLAY
-           END-PERFORM.
-
-       900-BINARY-ASCENDING-PATTERN.
-           PERFORM UNTIL USR-CONT = "NO "
-               MOVE SPACE TO USR-CONT
-               DISPLAY PATTERN-DISPLAY
-
-               PERFORM VARYING COUNTER1 FROM 1 BY 1
-                 UNTIL COUNTER1 GREATER THAN  USR-SIZE
-                   MOVE 1 TO BIN-CHANGER
-                   PERFORM VARYING COUNTER2 FROM 1 BY 1
-                     UNTIL COUNTER2 GREATER THAN COUNTER1
-                       DISPLAY BIN-CHANGER, " ", WITH NO ADVANCING
-                       IF BIN-CHANGER = 1
-                           THEN MOVE 0 TO BIN-CHANGER
-                       ELSE 
-                           MOVE 1 TO BIN-CHANGER
-                       END-IF
-                       
-                   END-PERFORM
-                   DISPLAY SPACE              
-               END-PERFORM
-
-               ACCEPT PATTERN-DISPLAY
-           END-PERFORM.
-
-       1000-INDEX-LIST.    
-           PERFORM UNTIL USR-CONT = "NO "
-               MOVE SPACE TO USR-CONT
-               DISPLAY PATTERN-DISPLAY
-
-               PERFORM VARYING COUNTER1 FROM 0 BY 1
-                 UNTIL COUNTER1 EQUAL TO  USR-SIZE
-                   PERFORM VARYING COUNTER2 FROM 0 BY 1
-                     UNTIL COUNTER2 EQUAL TO USR-SIZE
-                       IF COUNTER1 EQUAL TO COUNTER2 THEN
-                           MOVE COUNTER2 TO CTR2-OUT
-                           DISPLAY CTR2-OUT WITH NO ADVANCING
-                       ELSE
-                           DISPLAY ZERO WITH NO ADVANCING
-                       END-IF
-                   END-PERFORM
-                   DISPLAY SPACE               
-               END-PERFORM
-
-           ACCEPT PATTERN-DISPLAY
-           END-PERFORM.
-       END PROGRAM PATTCBL.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PATTCBL.
+      ******************************
+      *AUTHOR:     JACKIE MARCANO  *
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATTERN-REPORT-FILE ASSIGN TO "PATTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT PATTERN-PARM-FILE ASSIGN TO "PATTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+           SELECT PATTERN-USAGE-LOG ASSIGN TO "PATUSAGE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS USAGE-FILE-STATUS.
+           SELECT PATTERN-EXPORT-FILE ASSIGN TO "PATTEXP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXPORT-FILE-STATUS.
+           SELECT PATTERN-CONFIG-FILE ASSIGN TO "PATTCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATTERN-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PATTERN-REPORT-RECORD      PIC X(4000).
+
+       FD  PATTERN-PARM-FILE
+           RECORDING MODE IS F.
+       01  PATTERN-PARM-RECORD.
+           05  PARM-PATTERN-SELECTION PIC 99.
+           05  PARM-USR-SIZE          PIC 999.
+
+       FD  PATTERN-USAGE-LOG
+           RECORDING MODE IS F.
+       01  PATTERN-USAGE-RECORD       PIC X(80).
+
+       FD  PATTERN-EXPORT-FILE
+           RECORDING MODE IS F.
+       01  PATTERN-EXPORT-RECORD      PIC X(4000).
+
+       FD  PATTERN-CONFIG-FILE
+           RECORDING MODE IS F.
+       01  PATTERN-CONFIG-RECORD.
+           05  CFG-PATTERN-NUM        PIC 99.
+           05  FILLER                 PIC X.
+           05  CFG-PATTERN-LABEL      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  REPORT-FILE-STATUS      PIC XX      VALUE "00".
+       01  REPORT-LINE             PIC X(4000).
+       01  REPORT-PTR              PIC 9(4).
+       01  REPORT-VALUE            PIC ZZZ9.
+       01  REPORT-TRUNCATED        PIC X      VALUE "N".
+           88  REPORT-TRUNCATED-YES VALUE "Y".
+       01  PARM-FILE-STATUS        PIC XX      VALUE "00".
+       01  BATCH-MODE              PIC X       VALUE "N".
+           88  BATCH-MODE-YES      VALUE "Y".
+       01  PARM-EOF                PIC X       VALUE "N".
+           88  PARM-EOF-YES        VALUE "Y".
+       01  SIZE-VALID               PIC X      VALUE "Y".
+           88  SIZE-VALID-YES       VALUE "Y".
+       01  USAGE-FILE-STATUS        PIC XX     VALUE "00".
+       01  USAGE-DATETIME           PIC X(21).
+       01  EXPORT-FILE-STATUS       PIC XX     VALUE "00".
+       01  EXPORT-LINE              PIC X(4000).
+       01  EXPORT-PTR               PIC 9(4).
+       01  EXPORT-VALUE             PIC ZZZ9.
+       01  EXPORT-TRUNCATED         PIC X      VALUE "N".
+           88  EXPORT-TRUNCATED-YES VALUE "Y".
+       01  EXPORT-OPTION            PIC XXX    VALUE "NO ".
+           88  EXPORT-YES           VALUE "YES".
+       01  FILL-CHAR                PIC X      VALUE "*".
+       01  USR-SIZE-END                PIC 999    VALUE ZERO.
+       01  RANGE-MODE               PIC X      VALUE "N".
+           88  RANGE-MODE-YES       VALUE "Y".
+       01  RANGE-CURRENT            PIC 999.
+       01  ZIGZAG-ACTUAL-COUNT      PIC 9(6)   VALUE ZERO.
+       01  ZIGZAG-EXPECTED-COUNT    PIC 9(6)   VALUE ZERO.
+       01  ZIGZAG-HALF              PIC 999    VALUE ZERO.
+       01  ZIGZAG-REM               PIC 9      VALUE ZERO.
+       01  CONFIG-FILE-STATUS       PIC XX     VALUE "00".
+       01  CONFIG-EOF               PIC X      VALUE "N".
+           88  CONFIG-EOF-YES       VALUE "Y".
+       01  CONFIG-INDEX             PIC 99.
+       01  MENU-LABEL-TABLE.
+           05  MENU-LABEL           OCCURS 10 TIMES
+                                        PIC X(40).
+       01  MAIN-MENU-INPUT.
+           05  PATTERN-SELECTION   PIC 99.
+               88  PATTERN1    VALUE   1.
+               88  PATTERN2    VALUE   2.
+               88  PATTERN3    VALUE   3.
+               88  PATTERN4    VALUE   4.
+               88  PATTERN5    VALUE   5.
+               88  PATTERN6    VALUE   6.
+               88  PATTERN7    VALUE   7.
+               88  PATTERN8    VALUE   8.
+               88  PATTERN9    VALUE   9.
+               88  PATTERN10   VALUE   0.
+               88  EXITPROG    VALUE   10.
+           05  USR-SIZE            PIC 999.
+        
+       01 HALF-USR-SIZE    PIC 999.
+       01  VARIATION1       PIC 999.
+       01  DUMMY           PIC X.
+       01  USR-CONT        PIC XXX.
+       01  COUNTER1        PIC 999.
+       01  COUNTER2        PIC 999.
+       01  BIN-CHANGER     PIC 9.
+       01  CTR2-OUT        PIC 999.
+       01  CTR2-DISPLAY    PIC ZZ9.
+       
+      ******************************************************************
+       SCREEN SECTION.
+
+       01 MAIN-MENU
+           BLANK SCREEN.
+           05 LINE 3  COLUMN 25 VALUE "************************".           
+           05 LINE 4  COLUMN 25 VALUE "*   PATTERN GENERATOR  *".           
+           05 LINE 5  COLUMN 25 VALUE "*         BY    	   	  *".           
+           05 LINE 6  COLUMN 25 VALUE "* ALEK MARCANO MORALES *".           
+           05 LINE 7  COLUMN 25 VALUE "************************".          
+           05 LINE 9  COLUMN 23 VALUE
+           "SELECT A PATTERN BETWEEN (1-9), OR 0 FOR CUSTOM".
+           05 LINE 3  COLUMN 60 VALUE "PATTERNS:".
+           05 LINE 4  COLUMN 60 VALUE "1.".
+           05 LINE 4  COLUMN 62 PIC X(40) FROM MENU-LABEL(1).
+           05 LINE 5  COLUMN 60 VALUE "2.".
+           05 LINE 5  COLUMN 62 PIC X(40) FROM MENU-LABEL(2).
+           05 LINE 6  COLUMN 60 VALUE "3.".
+           05 LINE 6  COLUMN 62 PIC X(40) FROM MENU-LABEL(3).
+           05 LINE 7  COLUMN 60 VALUE "4.".
+           05 LINE 7  COLUMN 62 PIC X(40) FROM MENU-LABEL(4).
+           05 LINE 8  COLUMN 60 VALUE "5.".
+           05 LINE 8  COLUMN 62 PIC X(40) FROM MENU-LABEL(5).
+           05 LINE 9  COLUMN 60 VALUE "6.".
+           05 LINE 9  COLUMN 62 PIC X(40) FROM MENU-LABEL(6).
+           05 LINE 10 COLUMN 60 VALUE "7.".
+           05 LINE 10 COLUMN 62 PIC X(40) FROM MENU-LABEL(7).
+           05 LINE 11 COLUMN 60 VALUE "8.".
+           05 LINE 11 COLUMN 62 PIC X(40) FROM MENU-LABEL(8).
+           05 LINE 12 COLUMN 60 VALUE "9.".
+           05 LINE 12 COLUMN 62 PIC X(40) FROM MENU-LABEL(9).
+           05 LINE 13 COLUMN 60 VALUE "0.".
+           05 LINE 13 COLUMN 62 PIC X(40) FROM MENU-LABEL(10).
+           05 LINE 10 COLUMN 30    VALUE "TO EXIT ENTER 10".
+           05 LINE 11 COLUMN 35    PIC ZZ USING PATTERN-SELECTION.          
+           05 LINE 12 COLUMN 25    VALUE "PRESS TAB TO CONTINUE".           
+           05 LINE 14 COLUMN 22    VALUE
+           "ENTER THE SIZE FOR PATTERN (1-999)".
+           05 LINE 15 COLUMN 35    PIC ZZZ USING USR-SIZE.
+           05 LINE 16 COLUMN 22    VALUE
+           "EXPORT VALUES TO FILE? (YES/NO)".
+           05 LINE 16 COLUMN 55    USING EXPORT-OPTION PIC XXX.
+           05 LINE 17 COLUMN 22    VALUE
+           "FOR PATTERN 0, ENTER FILL CHARACTER:".
+           05 LINE 17 COLUMN 60    USING FILL-CHAR PIC X.
+           05 LINE 18 COLUMN 22    VALUE
+           "ENTER END SIZE FOR RANGE (0 = SINGLE SIZE):".
+           05 LINE 18 COLUMN 68    PIC ZZZ USING USR-SIZE-END.
+
+      ******************************************************************
+
+       01 PATTERN-DISPLAY
+           BLANK SCREEN.
+           05 LINE 1 COLUMN 25 VALUE
+           "WOULD YOU LIKE TO DO ANOTHER SIZE?".
+           05 LINE 1 COLUMN 60 USING USR-CONT PIC XXX.           
+           05 LINE 2 COLUMN 25 VALUE
+           "IF ANSWER YES, PRESS TAB TO ENTER SIZE. (1-999)".
+           05 LINE 3 COLUMN 25 USING USR-SIZE PIC ZZZ.          
+           05 LINE 4 COLUMN 1.
+
+       01 ERROR-SCREEN
+           BLANK SCREEN.
+           05 LINE 5 COLUMN 10 VALUE
+           "VALUE INCORRECT. PLEASE CHOOSE 0, OR 1 TO 10.".
+           05 LINE 6 COLUMN 10 USING DUMMY.
+
+       01 SIZE-ERROR-SCREEN
+           BLANK SCREEN.
+           05 LINE 5 COLUMN 10 VALUE
+           "SIZE INCORRECT. PLEASE CHOOSE BETWEEN 1 AND 999.".
+           05 LINE 6 COLUMN 10 VALUE "ENTER SIZE: ".
+           05 LINE 6 COLUMN 25 USING USR-SIZE PIC ZZZ.
+
+       01 ZIGZAG-ERROR-SCREEN
+           BLANK SCREEN.
+           05 LINE 5 COLUMN 10 VALUE
+           "ROW COUNT CHECK FAILED FOR PATTERN 6. REPORT MAY BE".
+           05 LINE 6 COLUMN 10 VALUE "INCOMPLETE FOR THIS SIZE.".
+           05 LINE 7 COLUMN 10 USING DUMMY.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           PERFORM 110-OPEN-FILES
+           IF BATCH-MODE-YES
+               PERFORM 130-BATCH-MAIN
+           ELSE
+               PERFORM UNTIL PATTERN-SELECTION = 10
+                   MOVE ZERO TO PATTERN-SELECTION
+                   MOVE ZERO TO USR-SIZE
+                   MOVE ZERO TO USR-SIZE-END
+                   MOVE SPACE TO USR-CONT
+                   DISPLAY MAIN-MENU
+                   ACCEPT MAIN-MENU
+                   PERFORM 140-DISPATCH-PATTERN
+               END-PERFORM
+           END-IF
+           PERFORM 120-CLOSE-FILES
+           STOP RUN.
+
+       105-LOAD-MENU-CONFIG.
+      *    MAIN-MENU PATTERN LABELS DEFAULT TO THE SHIPPED TEXT, THEN
+      *    ARE OVERRIDDEN FROM THE OPTIONAL PATTCFG FILE IF PRESENT,
+      *    SO LABELS CAN BE EDITED WITHOUT A RECOMPILE. NOTE: THIS
+      *    ONLY RENAMES A SLOT'S DISPLAYED TEXT -- IT DOES NOT CHANGE
+      *    WHICH PARAGRAPH 140-DISPATCH-PATTERN RUNS FOR THAT NUMBER,
+      *    SO PATTCFG CANNOT REORDER THE PATTERNS, ONLY RELABEL THEM.
+           MOVE "DESCENDING"               TO MENU-LABEL(1)
+           MOVE "DOUBLES DESCENDING"       TO MENU-LABEL(2)
+           MOVE "INVERTED SUB ASCENDING"   TO MENU-LABEL(3)
+           MOVE "INVERTED DESCENDING"      TO MENU-LABEL(4)
+           MOVE "ASCENDING"                TO MENU-LABEL(5)
+           MOVE "COUNT DOWN COUNT UP"      TO MENU-LABEL(6)
+           MOVE "PUSHED DESCENDING"        TO MENU-LABEL(7)
+           MOVE "BINARY DESCENDING"        TO MENU-LABEL(8)
+           MOVE "ARRAY LIST"               TO MENU-LABEL(9)
+           MOVE "CUSTOM CHARACTER"         TO MENU-LABEL(10)
+           OPEN INPUT PATTERN-CONFIG-FILE
+           IF CONFIG-FILE-STATUS = "00"
+               PERFORM UNTIL CONFIG-EOF-YES
+                   READ PATTERN-CONFIG-FILE
+                       AT END
+                           SET CONFIG-EOF-YES TO TRUE
+                       NOT AT END
+                           MOVE CFG-PATTERN-NUM TO CONFIG-INDEX
+                           IF CFG-PATTERN-NUM = 0
+                               MOVE 10 TO CONFIG-INDEX
+                           END-IF
+                           IF CONFIG-INDEX >= 1
+                             AND CONFIG-INDEX <= 10
+                               MOVE CFG-PATTERN-LABEL
+                                 TO MENU-LABEL(CONFIG-INDEX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PATTERN-CONFIG-FILE
+           END-IF.
+
+       110-OPEN-FILES.
+           PERFORM 105-LOAD-MENU-CONFIG
+           OPEN OUTPUT PATTERN-REPORT-FILE
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PATTRPT, FILE STATUS "
+                   REPORT-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PATTERN-EXPORT-FILE
+           IF EXPORT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PATTEXP, FILE STATUS "
+                   EXPORT-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN EXTEND PATTERN-USAGE-LOG
+           IF USAGE-FILE-STATUS NOT = "00"
+               OPEN OUTPUT PATTERN-USAGE-LOG
+               IF USAGE-FILE-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN PATUSAGE, FILE STATUS "
+                       USAGE-FILE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN INPUT PATTERN-PARM-FILE
+           IF PARM-FILE-STATUS = "00"
+               SET BATCH-MODE-YES TO TRUE
+               MOVE "YES" TO EXPORT-OPTION
+           ELSE
+               MOVE "N" TO BATCH-MODE
+           END-IF.
+
+       120-CLOSE-FILES.
+           CLOSE PATTERN-REPORT-FILE
+           CLOSE PATTERN-EXPORT-FILE
+           CLOSE PATTERN-USAGE-LOG
+           IF BATCH-MODE-YES
+               CLOSE PATTERN-PARM-FILE
+           END-IF.
+
+       130-BATCH-MAIN.
+      *    JCL-DRIVEN BATCH MODE: ONE PATTERN-SELECTION/USR-SIZE PAIR
+      *    PER PATTPARM RECORD, NO OPERATOR AT THE TERMINAL.
+           PERFORM UNTIL PARM-EOF-YES
+               READ PATTERN-PARM-FILE
+                   AT END
+                       SET PARM-EOF-YES TO TRUE
+                   NOT AT END
+                       MOVE PARM-PATTERN-SELECTION TO PATTERN-SELECTION
+                       MOVE PARM-USR-SIZE TO USR-SIZE
+                       MOVE SPACE TO USR-CONT
+                       PERFORM 140-DISPATCH-PATTERN
+               END-READ
+           END-PERFORM.
+
+       140-DISPATCH-PATTERN.
+           IF NOT BATCH-MODE-YES AND USR-SIZE-END > USR-SIZE
+               SET RANGE-MODE-YES TO TRUE
+      *        VALIDATE THE RANGE'S START BOUND UP FRONT, BEFORE THE
+      *        SWEEP BEGINS -- OTHERWISE AN OPERATOR-ENTERED USR-SIZE
+      *        OF 0 ONLY SURFACES SIZE-ERROR-SCREEN MID-RANGE, AND
+      *        WHATEVER THEY ENTER THERE GETS DISCARDED BY THE NEXT
+      *        RANGE-CURRENT ITERATION ANYWAY.
+               PERFORM 150-VALIDATE-SIZE
+           ELSE
+               MOVE "N" TO RANGE-MODE
+           END-IF
+           EVALUATE TRUE
+               WHEN PATTERN1
+                   IF RANGE-MODE-YES
+                       PERFORM VARYING RANGE-CURRENT FROM USR-SIZE
+                           BY 1 UNTIL RANGE-CURRENT > USR-SIZE-END
+                           MOVE RANGE-CURRENT TO USR-SIZE
+                           PERFORM 150-VALIDATE-SIZE
+                           IF SIZE-VALID-YES
+                               MOVE SPACE TO USR-CONT
+                               PERFORM 200-DOWN-ASCENDING-PATTERN
+                           END-IF
+                       END-PERFORM
+                   ELSE
+                       PERFORM 150-VALIDATE-SIZE
+                       IF SIZE-VALID-YES
+                           PERFORM 200-DOWN-ASCENDING-PATTERN
+                       END-IF
+                   END-IF
+               WHEN PATTERN2
+                   IF RANGE-MODE-YES
+                       PERFORM VARYING RANGE-CURRENT FROM USR-SIZE
+                           BY 1 UNTIL RANGE-CURRENT > USR-SIZE-END
+                           MOVE RANGE-CURRENT TO USR-SIZE
+                           PERFORM 150-VALIDATE-SIZE
+                           IF SIZE-VALID-YES
+                               MOVE SPACE TO USR-CONT
+                               PERFORM 300-DBL-ASCENDING-PATTERN
+                           END-IF
+                       END-PERFORM
+                   ELSE
+                       PERFORM 150-VALIDATE-SIZE
+                       IF SIZE-VALID-YES
+                           PERFORM 300-DBL-ASCENDING-PATTERN
+                       END-IF
+                   END-IF
+               WHEN PATTERN3
+                   IF RANGE-MODE-YES
+                       PERFORM VARYING RANGE-CURRENT FROM USR-SIZE
+                           BY 1 UNTIL RANGE-CURRENT > USR-SIZE-END
+                           MOVE RANGE-CURRENT TO USR-SIZE
+                           PERFORM 150-VALIDATE-SIZE
+                           IF SIZE-VALID-YES
+                               MOVE SPACE TO USR-CONT
+                               PERFORM 400-RVRS-DESCENDING-PATTERN
+                           END-IF
+                       END-PERFORM
+                   ELSE
+                       PERFORM 150-VALIDATE-SIZE
+                       IF SIZE-VALID-YES
+                            PERFORM 400-RVRS-DESCENDING-PATTERN
+                       END-IF
+                   END-IF
+               WHEN PATTERN4
+                   IF RANGE-MODE-YES
+                       PERFORM VARYING RANGE-CURRENT FROM USR-SIZE
+                           BY 1 UNTIL RANGE-CURRENT > USR-SIZE-END
+                           MOVE RANGE-CURRENT TO USR-SIZE
+                           PERFORM 150-VALIDATE-SIZE
+                           IF SIZE-VALID-YES
+                               MOVE SPACE TO USR-CONT
+                               PERFORM 500-RVRS-ASCENDING-PATTERN
+                           END-IF
+                       END-PERFORM
+                   ELSE
+                       PERFORM 150-VALIDATE-SIZE
+                       IF SIZE-VALID-YES
+                            PERFORM 500-RVRS-ASCENDING-PATTERN
+                       END-IF
+                   END-IF
+               WHEN PATTERN5
+                   IF RANGE-MODE-YES
+                       PERFORM VARYING RANGE-CURRENT FROM USR-SIZE
+                           BY 1 UNTIL RANGE-CURRENT > USR-SIZE-END
+                           MOVE RANGE-CURRENT TO USR-SIZE
+                           PERFORM 150-VALIDATE-SIZE
+                           IF SIZE-VALID-YES
+                               MOVE SPACE TO USR-CONT
+                               PERFORM 600-DESCENDING-PATTERN
+                           END-IF
+                       END-PERFORM
+                   ELSE
+                       PERFORM 150-VALIDATE-SIZE
+                       IF SIZE-VALID-YES
+                             PERFORM 600-DESCENDING-PATTERN
+                       END-IF
+                   END-IF
+               WHEN PATTERN6
+                   IF RANGE-MODE-YES
+                       PERFORM VARYING RANGE-CURRENT FROM USR-SIZE
+                           BY 1 UNTIL RANGE-CURRENT > USR-SIZE-END
+                           MOVE RANGE-CURRENT TO USR-SIZE
+                           PERFORM 150-VALIDATE-SIZE
+                           IF SIZE-VALID-YES
+                               MOVE SPACE TO USR-CONT
+                               PERFORM 700-ZIGZAG-PATTERN
+                           END-IF
+                       END-PERFORM
+                   ELSE
+                       PERFORM 150-VALIDATE-SIZE
+                       IF SIZE-VALID-YES
+                            PERFORM 700-ZIGZAG-PATTERN
+                       END-IF
+                   END-IF
+               WHEN PATTERN7
+                   IF RANGE-MODE-YES
+                       PERFORM VARYING RANGE-CURRENT FROM USR-SIZE
+                           BY 1 UNTIL RANGE-CURRENT > USR-SIZE-END
+                           MOVE RANGE-CURRENT TO USR-SIZE
+                           PERFORM 150-VALIDATE-SIZE
+                           IF SIZE-VALID-YES
+                               MOVE SPACE TO USR-CONT
+                               PERFORM 800-PUSHED-ASCENDING-PATTERN
+                           END-IF
+                       END-PERFORM
+                   ELSE
+                       PERFORM 150-VALIDATE-SIZE
+                       IF SIZE-VALID-YES
+                            PERFORM 800-PUSHED-ASCENDING-PATTERN
+                       END-IF
+                   END-IF
+               WHEN PATTERN8
+                   IF RANGE-MODE-YES
+                       PERFORM VARYING RANGE-CURRENT FROM USR-SIZE
+                           BY 1 UNTIL RANGE-CURRENT > USR-SIZE-END
+                           MOVE RANGE-CURRENT TO USR-SIZE
+                           PERFORM 150-VALIDATE-SIZE
+                           IF SIZE-VALID-YES
+                               MOVE SPACE TO USR-CONT
+                               PERFORM 900-BINARY-ASCENDING-PATTERN
+                           END-IF
+                       END-PERFORM
+                   ELSE
+                       PERFORM 150-VALIDATE-SIZE
+                       IF SIZE-VALID-YES
+                            PERFORM 900-BINARY-ASCENDING-PATTERN
+                       END-IF
+                   END-IF
+               WHEN PATTERN9
+                   IF RANGE-MODE-YES
+                       PERFORM VARYING RANGE-CURRENT FROM USR-SIZE
+                           BY 1 UNTIL RANGE-CURRENT > USR-SIZE-END
+                           MOVE RANGE-CURRENT TO USR-SIZE
+                           PERFORM 150-VALIDATE-SIZE
+                           IF SIZE-VALID-YES
+                               MOVE SPACE TO USR-CONT
+                               PERFORM 1000-INDEX-LIST
+                           END-IF
+                       END-PERFORM
+                   ELSE
+                       PERFORM 150-VALIDATE-SIZE
+                       IF SIZE-VALID-YES
+                            PERFORM 1000-INDEX-LIST
+                       END-IF
+                   END-IF
+               WHEN PATTERN10
+                   IF RANGE-MODE-YES
+                       PERFORM VARYING RANGE-CURRENT FROM USR-SIZE
+                           BY 1 UNTIL RANGE-CURRENT > USR-SIZE-END
+                           MOVE RANGE-CURRENT TO USR-SIZE
+                           PERFORM 150-VALIDATE-SIZE
+                           IF SIZE-VALID-YES
+                               MOVE SPACE TO USR-CONT
+                               PERFORM 1100-CUSTOM-CHAR-PATTERN
+                           END-IF
+                       END-PERFORM
+                   ELSE
+                       PERFORM 150-VALIDATE-SIZE
+                       IF SIZE-VALID-YES
+                           PERFORM 1100-CUSTOM-CHAR-PATTERN
+                       END-IF
+                   END-IF
+               WHEN EXITPROG
+                    CONTINUE
+               WHEN OTHER
+                   IF BATCH-MODE-YES
+                       DISPLAY "INVALID PATTERN SELECTION IN PATTPARM: "
+                           PATTERN-SELECTION
+                   ELSE
+                       DISPLAY ERROR-SCREEN
+                       ACCEPT ERROR-SCREEN
+                   END-IF
+           END-EVALUATE.
+
+       150-VALIDATE-SIZE.
+           MOVE "Y" TO SIZE-VALID
+           PERFORM UNTIL USR-SIZE > ZERO AND USR-SIZE <= 999
+               IF BATCH-MODE-YES
+                   DISPLAY "INVALID SIZE IN PATTPARM FOR PATTERN "
+                       PATTERN-SELECTION ", SKIPPING RECORD"
+                   MOVE "N" TO SIZE-VALID
+                   MOVE 1 TO USR-SIZE
+               ELSE
+                   DISPLAY SIZE-ERROR-SCREEN
+                   ACCEPT SIZE-ERROR-SCREEN
+               END-IF
+           END-PERFORM.
+
+       160-WRITE-REPORT-HEADER.
+           MOVE SPACES TO PATTERN-REPORT-RECORD
+           STRING "PATTERN: " DELIMITED BY SIZE
+                  PATTERN-SELECTION DELIMITED BY SIZE
+                  "   SIZE: " DELIMITED BY SIZE
+                  USR-SIZE DELIMITED BY SIZE
+             INTO PATTERN-REPORT-RECORD
+           WRITE PATTERN-REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           MOVE 1 TO REPORT-PTR
+           MOVE "N" TO REPORT-TRUNCATED
+           MOVE SPACES TO EXPORT-LINE
+           MOVE 1 TO EXPORT-PTR
+           MOVE "N" TO EXPORT-TRUNCATED.
+
+       170-APPEND-REPORT-VALUE.
+           MOVE CTR2-OUT TO REPORT-VALUE
+           STRING REPORT-VALUE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+             INTO REPORT-LINE
+             WITH POINTER REPORT-PTR
+             ON OVERFLOW
+                 SET REPORT-TRUNCATED-YES TO TRUE
+           END-STRING.
+
+       175-WRITE-REPORT-ROW.
+           IF REPORT-TRUNCATED-YES
+               DISPLAY "WARNING: REPORT ROW TRUNCATED AT 4000 "
+                   "CHARACTERS FOR PATTERN " PATTERN-SELECTION
+                   ", SIZE " USR-SIZE
+           END-IF
+           MOVE REPORT-LINE TO PATTERN-REPORT-RECORD
+           WRITE PATTERN-REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           MOVE 1 TO REPORT-PTR
+           MOVE "N" TO REPORT-TRUNCATED.
+
+       180-LOG-USAGE.
+           MOVE FUNCTION CURRENT-DATE TO USAGE-DATETIME
+           MOVE SPACES TO PATTERN-USAGE-RECORD
+           STRING "PATTERN: " DELIMITED BY SIZE
+                  PATTERN-SELECTION DELIMITED BY SIZE
+                  "  SIZE: " DELIMITED BY SIZE
+                  USR-SIZE DELIMITED BY SIZE
+                  "  DATETIME: " DELIMITED BY SIZE
+                  USAGE-DATETIME DELIMITED BY SIZE
+             INTO PATTERN-USAGE-RECORD
+           WRITE PATTERN-USAGE-RECORD.
+
+       185-EXPORT-APPEND-VALUE.
+           IF EXPORT-YES
+               MOVE CTR2-OUT TO EXPORT-VALUE
+               IF EXPORT-PTR > 1
+                   STRING "," DELIMITED BY SIZE
+                     INTO EXPORT-LINE
+                     WITH POINTER EXPORT-PTR
+                     ON OVERFLOW
+                         SET EXPORT-TRUNCATED-YES TO TRUE
+                   END-STRING
+               END-IF
+               STRING FUNCTION TRIM(EXPORT-VALUE) DELIMITED BY SIZE
+                 INTO EXPORT-LINE
+                 WITH POINTER EXPORT-PTR
+                 ON OVERFLOW
+                     SET EXPORT-TRUNCATED-YES TO TRUE
+               END-STRING
+           END-IF.
+
+       186-EXPORT-WRITE-ROW.
+           IF EXPORT-YES
+               IF EXPORT-TRUNCATED-YES
+                   DISPLAY "WARNING: EXPORT ROW TRUNCATED AT 4000 "
+                       "CHARACTERS FOR PATTERN " PATTERN-SELECTION
+                       ", SIZE " USR-SIZE
+               END-IF
+               MOVE EXPORT-LINE TO PATTERN-EXPORT-RECORD
+               WRITE PATTERN-EXPORT-RECORD
+               MOVE SPACES TO EXPORT-LINE
+               MOVE 1 TO EXPORT-PTR
+               MOVE "N" TO EXPORT-TRUNCATED
+           END-IF.
+
+       200-DOWN-ASCENDING-PATTERN.
+           PERFORM UNTIL USR-CONT = "NO "
+               MOVE SPACE TO USR-CONT
+               IF NOT BATCH-MODE-YES AND NOT RANGE-MODE-YES
+                   DISPLAY PATTERN-DISPLAY
+               END-IF
+               PERFORM 160-WRITE-REPORT-HEADER
+               PERFORM 180-LOG-USAGE
+
+               PERFORM VARYING COUNTER1 FROM 1 BY 1
+                 UNTIL COUNTER1 GREATER THAN  USR-SIZE
+                   PERFORM VARYING COUNTER2 FROM 1 BY 1
+                     UNTIL COUNTER2 GREATER THAN COUNTER1
+                       MOVE COUNTER2 TO CTR2-OUT
+                       MOVE CTR2-OUT TO CTR2-DISPLAY
+                       DISPLAY CTR2-DISPLAY, " ", WITH NO ADVANCING
+                       PERFORM 170-APPEND-REPORT-VALUE
+                       PERFORM 185-EXPORT-APPEND-VALUE
+                   END-PERFORM
+                   DISPLAY SPACE
+                   PERFORM 175-WRITE-REPORT-ROW
+                   PERFORM 186-EXPORT-WRITE-ROW
+               END-PERFORM
+
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   MOVE "NO " TO USR-CONT
+               ELSE
+                   ACCEPT PATTERN-DISPLAY
+                   PERFORM 150-VALIDATE-SIZE
+               END-IF
+           END-PERFORM.
+       300-DBL-ASCENDING-PATTERN.
+           PERFORM UNTIL USR-CONT = "NO "
+               MOVE SPACE TO USR-CONT
+               IF NOT BATCH-MODE-YES AND NOT RANGE-MODE-YES
+                   DISPLAY PATTERN-DISPLAY
+               END-IF
+               PERFORM 160-WRITE-REPORT-HEADER
+               PERFORM 180-LOG-USAGE
+
+               PERFORM VARYING COUNTER1 FROM 1 BY 1
+                 UNTIL COUNTER1 GREATER THAN  USR-SIZE
+                   PERFORM VARYING COUNTER2 FROM 1 BY 1
+                     UNTIL COUNTER2 GREATER THAN COUNTER1
+                       MOVE COUNTER1 TO CTR2-OUT
+                       MOVE CTR2-OUT TO CTR2-DISPLAY
+                       DISPLAY CTR2-DISPLAY, " ", WITH NO ADVANCING
+                       PERFORM 170-APPEND-REPORT-VALUE
+                       PERFORM 185-EXPORT-APPEND-VALUE
+                   END-PERFORM
+                   DISPLAY SPACE
+                   PERFORM 175-WRITE-REPORT-ROW
+                   PERFORM 186-EXPORT-WRITE-ROW
+               END-PERFORM
+
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   MOVE "NO " TO USR-CONT
+               ELSE
+                   ACCEPT PATTERN-DISPLAY
+                   PERFORM 150-VALIDATE-SIZE
+               END-IF
+           END-PERFORM.
+
+       400-RVRS-DESCENDING-PATTERN.
+           PERFORM UNTIL USR-CONT = "NO "
+               MOVE SPACE TO USR-CONT
+               IF NOT BATCH-MODE-YES AND NOT RANGE-MODE-YES
+                   DISPLAY PATTERN-DISPLAY
+               END-IF
+               PERFORM 160-WRITE-REPORT-HEADER
+               PERFORM 180-LOG-USAGE
+
+               PERFORM VARYING COUNTER1 FROM USR-SIZE BY -1
+                 UNTIL COUNTER1 LESS THAN 1
+                   PERFORM VARYING COUNTER2 FROM COUNTER1 BY -1
+                     UNTIL COUNTER2 LESS THAN 1
+                       MOVE COUNTER2 TO CTR2-OUT
+                       MOVE CTR2-OUT TO CTR2-DISPLAY
+                       DISPLAY CTR2-DISPLAY, " ", WITH NO ADVANCING
+                       PERFORM 170-APPEND-REPORT-VALUE
+                       PERFORM 185-EXPORT-APPEND-VALUE
+                   END-PERFORM
+                   DISPLAY SPACE
+                   PERFORM 175-WRITE-REPORT-ROW
+                   PERFORM 186-EXPORT-WRITE-ROW
+               END-PERFORM
+
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   MOVE "NO " TO USR-CONT
+               ELSE
+                   ACCEPT PATTERN-DISPLAY
+                   PERFORM 150-VALIDATE-SIZE
+               END-IF
+           END-PERFORM.
+
+       500-RVRS-ASCENDING-PATTERN.
+           PERFORM UNTIL USR-CONT = "NO "
+               MOVE SPACE TO USR-CONT
+               IF NOT BATCH-MODE-YES AND NOT RANGE-MODE-YES
+                   DISPLAY PATTERN-DISPLAY
+               END-IF
+               PERFORM 160-WRITE-REPORT-HEADER
+               PERFORM 180-LOG-USAGE
+
+               PERFORM VARYING COUNTER1 FROM USR-SIZE BY -1
+                 UNTIL COUNTER1 LESS THAN  1
+                   PERFORM VARYING COUNTER2 FROM USR-SIZE BY -1
+                     UNTIL COUNTER2 LESS THAN COUNTER1
+                       MOVE COUNTER2 TO CTR2-OUT
+                       MOVE CTR2-OUT TO CTR2-DISPLAY
+                          DISPLAY CTR2-DISPLAY, " ", WITH NO ADVANCING
+                       PERFORM 170-APPEND-REPORT-VALUE
+                       PERFORM 185-EXPORT-APPEND-VALUE
+                   END-PERFORM
+                   DISPLAY SPACE
+                   PERFORM 175-WRITE-REPORT-ROW
+                   PERFORM 186-EXPORT-WRITE-ROW
+               END-PERFORM
+
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   MOVE "NO " TO USR-CONT
+               ELSE
+                   ACCEPT PATTERN-DISPLAY
+                   PERFORM 150-VALIDATE-SIZE
+               END-IF
+           END-PERFORM.
+
+       600-DESCENDING-PATTERN.
+           PERFORM UNTIL USR-CONT = "NO "
+               MOVE SPACE TO USR-CONT
+               IF NOT BATCH-MODE-YES AND NOT RANGE-MODE-YES
+                   DISPLAY PATTERN-DISPLAY
+               END-IF
+               PERFORM 160-WRITE-REPORT-HEADER
+               PERFORM 180-LOG-USAGE
+
+               PERFORM VARYING COUNTER1 FROM USR-SIZE BY -1
+                 UNTIL COUNTER1 LESS THAN 1
+                   PERFORM VARYING COUNTER2 FROM 1 BY 1
+                     UNTIL COUNTER2 GREATER THAN COUNTER1
+                       MOVE COUNTER2 TO CTR2-OUT
+                       MOVE CTR2-OUT TO CTR2-DISPLAY
+                       DISPLAY CTR2-DISPLAY, " ", WITH NO ADVANCING
+                       PERFORM 170-APPEND-REPORT-VALUE
+                       PERFORM 185-EXPORT-APPEND-VALUE
+                   END-PERFORM
+                   DISPLAY SPACE
+                   PERFORM 175-WRITE-REPORT-ROW
+                   PERFORM 186-EXPORT-WRITE-ROW
+               END-PERFORM
+
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   MOVE "NO " TO USR-CONT
+               ELSE
+                   ACCEPT PATTERN-DISPLAY
+                   PERFORM 150-VALIDATE-SIZE
+               END-IF
+           END-PERFORM.
+
+       700-ZIGZAG-PATTERN.
+           PERFORM UNTIL USR-CONT = "NO "
+               MOVE SPACE TO USR-CONT
+               IF NOT BATCH-MODE-YES AND NOT RANGE-MODE-YES
+                   DISPLAY PATTERN-DISPLAY
+               END-IF
+               COMPUTE HALF-USR-SIZE ROUNDED = USR-SIZE/2
+               MOVE HALF-USR-SIZE TO VARIATION1
+               MOVE ZERO TO ZIGZAG-ACTUAL-COUNT
+               PERFORM 160-WRITE-REPORT-HEADER
+               PERFORM 180-LOG-USAGE
+
+               PERFORM VARYING COUNTER1 FROM 1 BY 1
+               UNTIL COUNTER1 GREATER THAN HALF-USR-SIZE
+                   PERFORM VARYING COUNTER2 FROM 1 BY 1
+                   UNTIL COUNTER2 GREATER THAN VARIATION1
+                       MOVE COUNTER2 TO CTR2-OUT
+                       MOVE CTR2-OUT TO CTR2-DISPLAY
+                       DISPLAY CTR2-DISPLAY, " ", WITH NO ADVANCING
+                       PERFORM 170-APPEND-REPORT-VALUE
+                       PERFORM 185-EXPORT-APPEND-VALUE
+                       ADD 1 TO ZIGZAG-ACTUAL-COUNT
+                   END-PERFORM
+                SUBTRACT 1 FROM VARIATION1
+               DISPLAY SPACE
+               PERFORM 175-WRITE-REPORT-ROW
+               PERFORM 186-EXPORT-WRITE-ROW
+
+               IF COUNTER1 EQUAL TO HALF-USR-SIZE
+                   MOVE 2 TO VARIATION1
+                   PERFORM VARYING COUNTER1 FROM HALF-USR-SIZE BY 1
+                     UNTIL COUNTER1 EQUAL TO USR-SIZE
+                       PERFORM VARYING COUNTER2 FROM 1 BY 1
+                         UNTIL COUNTER2 GREATER THAN VARIATION1
+                           MOVE COUNTER2 TO CTR2-OUT
+                           MOVE CTR2-OUT TO CTR2-DISPLAY
+                           DISPLAY CTR2-DISPLAY, " ", WITH NO ADVANCING
+                           PERFORM 170-APPEND-REPORT-VALUE
+                           PERFORM 185-EXPORT-APPEND-VALUE
+                           ADD 1 TO ZIGZAG-ACTUAL-COUNT
+                       END-PERFORM
+                           ADD 1 TO VARIATION1
+                   DISPLAY SPACE
+                   PERFORM 175-WRITE-REPORT-ROW
+                   PERFORM 186-EXPORT-WRITE-ROW
+                   END-PERFORM
+               END-IF
+               END-PERFORM
+
+               PERFORM 710-ZIGZAG-ROWCOUNT-CHECK
+
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   MOVE "NO " TO USR-CONT
+               ELSE
+                   ACCEPT PATTERN-DISPLAY
+                   PERFORM 150-VALIDATE-SIZE
+               END-IF
+           END-PERFORM.
+
+       710-ZIGZAG-ROWCOUNT-CHECK.
+      *    CROSS-FOOT CHECK: THE EXPECTED VALUE TOTAL IS A CLOSED-FORM
+      *    FORMULA IN USR-SIZE ALONE -- IT DOES NOT GO THROUGH
+      *    HALF-USR-SIZE OR VARIATION1, THE FIELDS THE GENERATION
+      *    LOOP ITSELF MANIPULATES, SO A BUG IN THE LOOP'S BOUNDS
+      *    CANNOT CANCEL ITSELF OUT AGAINST THE EXPECTED-COUNT MATH.
+      *    COMPARED AGAINST ZIGZAG-ACTUAL-COUNT, A PER-VALUE TALLY
+      *    ACCUMULATED WHILE THE PATTERN WAS ACTUALLY BUILT.
+           DIVIDE USR-SIZE BY 2 GIVING ZIGZAG-HALF
+               REMAINDER ZIGZAG-REM
+           IF ZIGZAG-REM = 0
+               COMPUTE ZIGZAG-EXPECTED-COUNT =
+                   (USR-SIZE * (USR-SIZE + 4)) / 4
+           ELSE
+               COMPUTE ZIGZAG-EXPECTED-COUNT =
+                   ((USR-SIZE + 1) * (USR-SIZE + 3) / 4) - 1
+           END-IF
+           IF ZIGZAG-ACTUAL-COUNT NOT = ZIGZAG-EXPECTED-COUNT
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   DISPLAY "ROW COUNT CHECK FAILED FOR PATTERN 6, SIZE "
+                       USR-SIZE
+               ELSE
+                   DISPLAY ZIGZAG-ERROR-SCREEN
+                   ACCEPT ZIGZAG-ERROR-SCREEN
+               END-IF
+           END-IF.
+
+       800-PUSHED-ASCENDING-PATTERN.
+           PERFORM UNTIL USR-CONT = "NO "
+               MOVE SPACE TO USR-CONT
+               IF NOT BATCH-MODE-YES AND NOT RANGE-MODE-YES
+                   DISPLAY PATTERN-DISPLAY
+               END-IF
+               PERFORM 160-WRITE-REPORT-HEADER
+               PERFORM 180-LOG-USAGE
+
+               PERFORM VARYING COUNTER1 FROM 1 BY 1
+                 UNTIL COUNTER1 GREATER THAN  USR-SIZE
+                   PERFORM VARYING COUNTER2 FROM COUNTER1 BY -1
+                     UNTIL COUNTER2 LESS THAN 1
+                       MOVE COUNTER2 TO CTR2-OUT
+                       MOVE CTR2-OUT TO CTR2-DISPLAY
+                       DISPLAY CTR2-DISPLAY, " ", WITH NO ADVANCING
+                       PERFORM 170-APPEND-REPORT-VALUE
+                       PERFORM 185-EXPORT-APPEND-VALUE
+                   END-PERFORM
+               DISPLAY SPACE
+               PERFORM 175-WRITE-REPORT-ROW
+               PERFORM 186-EXPORT-WRITE-ROW
+               END-PERFORM
+
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   MOVE "NO " TO USR-CONT
+               ELSE
+                   ACCEPT PATTERN-DISPLAY
+                   PERFORM 150-VALIDATE-SIZE
+               END-IF
+           END-PERFORM.
+
+       900-BINARY-ASCENDING-PATTERN.
+           PERFORM UNTIL USR-CONT = "NO "
+               MOVE SPACE TO USR-CONT
+               IF NOT BATCH-MODE-YES AND NOT RANGE-MODE-YES
+                   DISPLAY PATTERN-DISPLAY
+               END-IF
+               PERFORM 160-WRITE-REPORT-HEADER
+               PERFORM 180-LOG-USAGE
+
+               PERFORM VARYING COUNTER1 FROM 1 BY 1
+                 UNTIL COUNTER1 GREATER THAN  USR-SIZE
+                   MOVE 1 TO BIN-CHANGER
+                   PERFORM VARYING COUNTER2 FROM 1 BY 1
+                     UNTIL COUNTER2 GREATER THAN COUNTER1
+                       DISPLAY BIN-CHANGER, " ", WITH NO ADVANCING
+                       MOVE BIN-CHANGER TO CTR2-OUT
+                       PERFORM 170-APPEND-REPORT-VALUE
+                       PERFORM 185-EXPORT-APPEND-VALUE
+                       IF BIN-CHANGER = 1
+                           THEN MOVE 0 TO BIN-CHANGER
+                       ELSE
+                           MOVE 1 TO BIN-CHANGER
+                       END-IF
+
+                   END-PERFORM
+                   DISPLAY SPACE
+                   PERFORM 175-WRITE-REPORT-ROW
+                   PERFORM 186-EXPORT-WRITE-ROW
+               END-PERFORM
+
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   MOVE "NO " TO USR-CONT
+               ELSE
+                   ACCEPT PATTERN-DISPLAY
+                   PERFORM 150-VALIDATE-SIZE
+               END-IF
+           END-PERFORM.
+
+       1000-INDEX-LIST.
+           PERFORM UNTIL USR-CONT = "NO "
+               MOVE SPACE TO USR-CONT
+               IF NOT BATCH-MODE-YES AND NOT RANGE-MODE-YES
+                   DISPLAY PATTERN-DISPLAY
+               END-IF
+               PERFORM 160-WRITE-REPORT-HEADER
+               PERFORM 180-LOG-USAGE
+
+               PERFORM VARYING COUNTER1 FROM 0 BY 1
+                 UNTIL COUNTER1 EQUAL TO  USR-SIZE
+                   PERFORM VARYING COUNTER2 FROM 0 BY 1
+                     UNTIL COUNTER2 EQUAL TO USR-SIZE
+                       IF COUNTER1 EQUAL TO COUNTER2 THEN
+                           MOVE COUNTER2 TO CTR2-OUT
+                       ELSE
+                           MOVE ZERO TO CTR2-OUT
+                       END-IF
+                       MOVE CTR2-OUT TO CTR2-DISPLAY
+                       DISPLAY CTR2-DISPLAY WITH NO ADVANCING
+                       PERFORM 170-APPEND-REPORT-VALUE
+                       PERFORM 185-EXPORT-APPEND-VALUE
+                   END-PERFORM
+                   DISPLAY SPACE
+                   PERFORM 175-WRITE-REPORT-ROW
+                   PERFORM 186-EXPORT-WRITE-ROW
+               END-PERFORM
+
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   MOVE "NO " TO USR-CONT
+               ELSE
+                   ACCEPT PATTERN-DISPLAY
+                   PERFORM 150-VALIDATE-SIZE
+               END-IF
+           END-PERFORM.
+
+       1100-CUSTOM-CHAR-PATTERN.
+           PERFORM UNTIL USR-CONT = "NO "
+               MOVE SPACE TO USR-CONT
+               IF NOT BATCH-MODE-YES AND NOT RANGE-MODE-YES
+                   DISPLAY PATTERN-DISPLAY
+               END-IF
+               PERFORM 160-WRITE-REPORT-HEADER
+               PERFORM 180-LOG-USAGE
+
+               PERFORM VARYING COUNTER1 FROM 1 BY 1
+                 UNTIL COUNTER1 GREATER THAN USR-SIZE
+                   PERFORM VARYING COUNTER2 FROM 1 BY 1
+                     UNTIL COUNTER2 GREATER THAN COUNTER1
+                       DISPLAY FILL-CHAR, " ", WITH NO ADVANCING
+                       STRING FILL-CHAR DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                         INTO REPORT-LINE
+                         WITH POINTER REPORT-PTR
+                         ON OVERFLOW
+                             SET REPORT-TRUNCATED-YES TO TRUE
+                       END-STRING
+                       IF EXPORT-YES
+                           IF EXPORT-PTR > 1
+                               STRING "," DELIMITED BY SIZE
+                                 INTO EXPORT-LINE
+                                 WITH POINTER EXPORT-PTR
+                                 ON OVERFLOW
+                                     SET EXPORT-TRUNCATED-YES TO TRUE
+                               END-STRING
+                           END-IF
+                           STRING FILL-CHAR DELIMITED BY SIZE
+                             INTO EXPORT-LINE
+                             WITH POINTER EXPORT-PTR
+                             ON OVERFLOW
+                                 SET EXPORT-TRUNCATED-YES TO TRUE
+                           END-STRING
+                       END-IF
+                   END-PERFORM
+                   DISPLAY SPACE
+                   PERFORM 175-WRITE-REPORT-ROW
+                   PERFORM 186-EXPORT-WRITE-ROW
+               END-PERFORM
+
+               IF BATCH-MODE-YES OR RANGE-MODE-YES
+                   MOVE "NO " TO USR-CONT
+               ELSE
+                   ACCEPT PATTERN-DISPLAY
+                   PERFORM 150-VALIDATE-SIZE
+               END-IF
+           END-PERFORM.
+       END PROGRAM PATTCBL.
