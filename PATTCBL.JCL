@@ -0,0 +1,21 @@
+//PATTCBL  JOB (ACCTNO),'PATTERN BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH RUN OF PATTCBL                                  *
+//* DRIVES PATTCBL FROM A PATTPARM INPUT FILE OF                  *
+//* PATTERN-SELECTION/USR-SIZE PAIRS INSTEAD OF THE SCREEN        *
+//* SECTION, SO THE SHIFT'S PATTERN CHARTS ARE PRODUCED UNATTENDED*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PATTCBL
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//PATTPARM DD DISP=SHR,DSN=PROD.PATTERN.PARMLIB(PATTPARM)
+//PATTRPT  DD SYSOUT=*
+//PATTEXP  DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.PATTERN.EXPORT,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=4000)
+//PATUSAGE DD DISP=(MOD,CATLG,CATLG),
+//            DSN=PROD.PATTERN.USAGELOG,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
